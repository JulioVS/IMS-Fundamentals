@@ -0,0 +1,303 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECNPROG.
+      *
+      ****************************************************************
+      * BATCH ROSTER RECONCILIATION UTILITY
+      * READS A SEQUENTIAL EXPECTED-ROSTER FILE OF SKILL-CLASS/FULL-
+      * NAME PAIRS AND CHECKS EACH ONE AGAINST THE LIVE DATABASE WITH
+      * A QUALIFIED GU (SAME SSA-QUAL-SKILL/SSA-QUAL-NAME PATTERN AS
+      * COBPROG'S LAB1-START) - A 'GE' MEANS THE ROSTER EXPECTS A NAME
+      * SEGMENT THAT IS NOT THERE.
+      *
+      * THE SAME PASS BUILDS AN IN-MEMORY TABLE OF THE ROSTER ENTRIES,
+      * WHICH IS THEN USED TO CHECK THE OTHER DIRECTION - A FULL
+      * UNQUALIFIED GN SWEEP ACROSS EVERY NAME SEGMENT IN THE DATABASE
+      * REPORTS ANY NAME SEGMENT THE ROSTER FILE NEVER MENTIONED.
+      ****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO ROSTRIN
+              ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  ROSTER-FILE
+           RECORDING MODE IS F.
+      *
+       01 ROSTER-RECORD.
+          05 ROST-SKCLASS           PIC X(08).
+          05 ROST-FULNAM            PIC X(42).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      ****************************************************************
+      * COUNTERS, SWITCHES AND OTHER MISCELLANEOUS VARIABLES
+      ****************************************************************
+      *
+       77 WS-EOF-SWITCH           PIC X(01)  VALUE 'N'.
+          88 WS-END-OF-FILE                  VALUE 'Y'.
+      *
+       77 WS-MATCH-SWITCH         PIC X(01)  VALUE 'N'.
+          88 WS-MATCH-FOUND                  VALUE 'Y'.
+      *
+       77 ROSTER-COUNT            PIC 9(05)  VALUE ZERO.
+       77 ROSTER-NOT-FOUND-COUNTER PIC 9(05) VALUE ZERO.
+       77 DB-NAME-COUNTER         PIC 9(05)  VALUE ZERO.
+       77 DB-UNREFERENCED-COUNTER PIC 9(05)  VALUE ZERO.
+      *
+      ****************************************************************
+      * IN-MEMORY COPY OF THE ROSTER FILE, BUILT WHILE THE ROSTER IS
+      * BEING READ SO THE SAME ENTRIES CAN BE SEARCHED AGAIN DURING
+      * THE DATABASE SWEEP WITHOUT RE-READING THE FILE.
+      ****************************************************************
+      *
+       01 ROSTER-TABLE.
+          05 ROSTER-ENTRY OCCURS 500 TIMES INDEXED BY ROSTER-IDX.
+             10 ROSTER-SKCLASS      PIC X(08).
+             10 ROSTER-FULNAM       PIC X(42).
+      *
+      ****************************************************************
+      * DL/I CALL FUNCTIONS
+      ****************************************************************
+      *
+       77 GU                      PIC X(04)  VALUE 'GU  '.
+       77 GN                      PIC X(04)  VALUE 'GN  '.
+      *
+      ****************************************************************
+      * SEGMENT LAYOUT - USED AS THE IOAREA FOR BOTH THE PER-ROSTER-
+      * ENTRY GU AND THE UNQUALIFIED NAME-SEGMENT GN SWEEP.
+      ****************************************************************
+      *
+       01 IOAREA-NAME.
+          05 FULNAM                 PIC X(42).
+          05 NAME-DATA              PIC X(78).
+      *
+      ****************************************************************
+      * SSA'S
+      * - SSA-QUAL-SKILL/SSA-QUAL-NAME QUALIFY ON A SPECIFIC ROSTER
+      *   ENTRY, SAME PATTERN AS COBPROG'S LAB1-START.
+      * - SSA-UNQUAL-NAME IS UNQUALIFIED (THE USUAL 'MOVE A SPACE TO
+      *   COMMAND-CODES-START' TRICK) SO THE GN SWEEP VISITS EVERY
+      *   NAME SEGMENT IN THE DATABASE WITHOUT NAMING ONE IN PARTICULAR.
+      ****************************************************************
+      *
+       01 SSA-QUAL-SKILL.
+          05 SEGMENT-NAME          PIC X(08)  VALUE 'SKILL   '.
+          05 COMMAND-CODES-START   PIC X(01)  VALUE '*'.
+          05 COMMAND-CODES         PIC X(04)  VALUE '----'.
+          05 QUAL-START            PIC X(01)  VALUE '('.
+          05 QUAL-FIELD-NAME       PIC X(08)  VALUE 'SKCLASS '.
+          05 QUAL-OPERATOR         PIC X(02)  VALUE '= '.
+          05 QUAL-VALUE            PIC X(08).
+          05 QUAL-END              PIC X(01)  VALUE ')'.
+      *
+       01 SSA-QUAL-NAME.
+          05 SEGMENT-NAME          PIC X(08)  VALUE 'NAME    '.
+          05 COMMAND-CODES-START   PIC X(01)  VALUE '*'.
+          05 COMMAND-CODES         PIC X(04)  VALUE '----'.
+          05 QUAL-START            PIC X(01)  VALUE '('.
+          05 QUAL-FIELD-NAME       PIC X(08)  VALUE 'FULNAM  '.
+          05 QUAL-OPERATOR         PIC X(02)  VALUE '= '.
+          05 QUAL-VALUE            PIC X(42).
+          05 QUAL-END              PIC X(01)  VALUE ')'.
+      *
+       01 SSA-UNQUAL-NAME.
+          05 SEGMENT-NAME          PIC X(08)  VALUE 'NAME    '.
+          05 COMMAND-CODES-START   PIC X(01)  VALUE ' '.
+          05 COMMAND-CODES         PIC X(04)  VALUE '----'.
+      *
+       LINKAGE SECTION.
+      *
+      ****************************************************************
+      * PCB MASK : SAME LAYOUT COBPROG USES FOR SKILL-PCB, INCLUDING
+      * KFBAREA-DETAIL - THE CONCATENATED KEY FEEDBACK IS HOW THE
+      * SKCLASS/FULNAM OF A NAME SEGMENT FOUND BY THE UNQUALIFIED GN
+      * SWEEP IS RECOVERED WITHOUT HAVING SEPARATELY RETRIEVED ITS
+      * PARENT SKILL SEGMENT (SAME TRICK LAB1-START USES AFTER ITS
+      * OWN QUALIFIED GU).
+      ****************************************************************
+      *
+       01 SKILL-PCB.
+          05 DBDNAME                PIC X(08).
+          05 SEGMENT-LEVEL          PIC X(02).
+          05 STATUS-CODE            PIC X(02).
+          05 PROCOPT                PIC X(04).
+          05 RESERVED               PIC S9(05) COMPUTATIONAL.
+          05 SEGMENT-NAME           PIC X(08).
+          05 KFBAREA-KEY-LENGTH     PIC S9(05) COMPUTATIONAL.
+          05 NUMBER-OF-SENSEGS      PIC S9(05) COMPUTATIONAL.
+          05 KFBAREA                PIC X(68).
+          05 KFBAREA-DETAIL REDEFINES KFBAREA.
+             10 SKCLASS             PIC X(08).
+             10 FULNAM               PIC X(42).
+      *
+       PROCEDURE DIVISION.
+      *
+      ****************************************************************
+      * PROGRAM ENTRY POINT
+      ****************************************************************
+      *
+           ENTRY 'DLITCBL' USING SKILL-PCB.
+      *
+       MAINLINE-START.
+      *
+           OPEN INPUT ROSTER-FILE.
+      *
+           PERFORM READ-ROSTER-FILE.
+           PERFORM UNTIL WS-END-OF-FILE
+              PERFORM LOAD-ROSTER-ENTRY-START THRU LOAD-ROSTER-ENTRY-END
+              PERFORM CHECK-ROSTER-ENTRY-START THRU
+                      CHECK-ROSTER-ENTRY-END
+              PERFORM READ-ROSTER-FILE
+           END-PERFORM.
+      *
+           CLOSE ROSTER-FILE.
+      *
+           PERFORM DATABASE-SWEEP-START THRU DATABASE-SWEEP-END.
+      *
+           DISPLAY '*'.
+           DISPLAY '****** RECONCILIATION SUMMARY **************'.
+           DISPLAY '   ROSTER ENTRIES READ            = ' ROSTER-COUNT.
+           DISPLAY '   ROSTER ENTRIES NOT FOUND IN DB  = '
+                   ROSTER-NOT-FOUND-COUNTER.
+           DISPLAY '   DB NAME SEGMENTS VISITED        = '
+                   DB-NAME-COUNTER.
+           DISPLAY '   DB NAME SEGMENTS NOT IN ROSTER   = '
+                   DB-UNREFERENCED-COUNTER.
+           DISPLAY '*'.
+      *
+           GOBACK.
+      *
+      *---------------------------------------------------------------
+      * READ ONE ROSTER RECORD.
+      *---------------------------------------------------------------
+      *
+       READ-ROSTER-FILE.
+           READ ROSTER-FILE
+              AT END
+                 MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+      *
+      *---------------------------------------------------------------
+      * REMEMBER THIS ROSTER ENTRY FOR THE LATER DATABASE SWEEP.
+      *---------------------------------------------------------------
+      *
+       LOAD-ROSTER-ENTRY-START.
+      *
+           IF ROSTER-COUNT < 500
+              ADD 1 TO ROSTER-COUNT
+              MOVE ROST-SKCLASS TO ROSTER-SKCLASS (ROSTER-COUNT)
+              MOVE ROST-FULNAM TO ROSTER-FULNAM (ROSTER-COUNT)
+           ELSE
+              DISPLAY '=> ROSTER TABLE FULL, ENTRY DISCARDED = '
+                      ROST-SKCLASS ' ' ROST-FULNAM
+           END-IF.
+      *
+       LOAD-ROSTER-ENTRY-END.
+           EXIT.
+      *
+      *---------------------------------------------------------------
+      * GU THIS ROSTER ENTRY'S SKILL/NAME AGAINST THE DATABASE - A
+      * 'GE' MEANS THE ROSTER EXPECTS SOMETHING THAT IS NOT THERE.
+      *---------------------------------------------------------------
+      *
+       CHECK-ROSTER-ENTRY-START.
+      *
+           MOVE ROST-SKCLASS TO QUAL-VALUE OF SSA-QUAL-SKILL.
+           MOVE ROST-FULNAM TO QUAL-VALUE OF SSA-QUAL-NAME.
+      *
+           CALL 'CBLTDLI' USING GU,
+                                SKILL-PCB,
+                                IOAREA-NAME,
+                                SSA-QUAL-SKILL,
+                                SSA-QUAL-NAME.
+      *
+           IF STATUS-CODE OF SKILL-PCB = 'GE'
+              ADD 1 TO ROSTER-NOT-FOUND-COUNTER
+              DISPLAY '=> ROSTER ENTRY NOT FOUND IN DATABASE'
+              DISPLAY '   SKILL = ' ROST-SKCLASS
+              DISPLAY '   NAME  = ' ROST-FULNAM
+           ELSE
+              IF STATUS-CODE OF SKILL-PCB NOT = '  '
+                 DISPLAY '=> UNEXPECTED STATUS CHECKING ROSTER ENTRY'
+                 DISPLAY '   SKILL = ' ROST-SKCLASS
+                 DISPLAY '   NAME  = ' ROST-FULNAM
+                 DISPLAY '   STATUS-CODE = ' STATUS-CODE OF SKILL-PCB
+              END-IF
+           END-IF.
+      *
+       CHECK-ROSTER-ENTRY-END.
+           EXIT.
+      *
+      *---------------------------------------------------------------
+      * UNQUALIFIED GN SWEEP ACROSS EVERY NAME SEGMENT IN THE DATABASE,
+      * LOOKING FOR ONE THE ROSTER TABLE NEVER MENTIONED.
+      *---------------------------------------------------------------
+      *
+       DATABASE-SWEEP-START.
+      *
+      *    THE LAST CHECK-ROSTER-ENTRY-START CALL LEFT THE PCB
+      *    POSITIONED WHEREVER THE FINAL ROSTER RECORD'S GU LANDED -
+      *    NOT THE START OF THE DATABASE. REPOSITION WITH AN
+      *    UNQUALIFIED GU ON THE VERY FIRST ROOT, SAME AS
+      *    IMSUNLD.CBL'S OWN WHOLE-DATABASE WALK, BEFORE SWEEPING.
+           CALL 'CBLTDLI' USING GU,
+                                SKILL-PCB,
+                                IOAREA-NAME.
+      *
+           CALL 'CBLTDLI' USING GN,
+                                SKILL-PCB,
+                                IOAREA-NAME,
+                                SSA-UNQUAL-NAME.
+      *
+           PERFORM UNTIL STATUS-CODE OF SKILL-PCB = 'GA' OR = 'GB'
+              IF STATUS-CODE OF SKILL-PCB NOT = '  '
+                 DISPLAY '=> SWEEP STOPPED, STATUS-CODE = '
+                         STATUS-CODE OF SKILL-PCB
+                 EXIT PERFORM
+              END-IF
+              ADD 1 TO DB-NAME-COUNTER
+              PERFORM SEARCH-ROSTER-TABLE-START THRU
+                      SEARCH-ROSTER-TABLE-END
+              IF NOT WS-MATCH-FOUND
+                 ADD 1 TO DB-UNREFERENCED-COUNTER
+                 DISPLAY '=> DB NAME SEGMENT NOT IN ROSTER FILE'
+                 DISPLAY '   SKILL = ' SKCLASS OF KFBAREA-DETAIL
+                 DISPLAY '   NAME  = ' FULNAM OF KFBAREA-DETAIL
+              END-IF
+              CALL 'CBLTDLI' USING GN,
+                                   SKILL-PCB,
+                                   IOAREA-NAME,
+                                   SSA-UNQUAL-NAME
+           END-PERFORM.
+      *
+       DATABASE-SWEEP-END.
+           EXIT.
+      *
+      *---------------------------------------------------------------
+      * LINEAR SEARCH OF THE ROSTER TABLE FOR THE SKILL/NAME JUST
+      * RETRIEVED BY THE DATABASE SWEEP.
+      *---------------------------------------------------------------
+      *
+       SEARCH-ROSTER-TABLE-START.
+      *
+           MOVE 'N' TO WS-MATCH-SWITCH.
+      *
+           PERFORM VARYING ROSTER-IDX FROM 1 BY 1
+                   UNTIL ROSTER-IDX > ROSTER-COUNT
+              IF ROSTER-SKCLASS (ROSTER-IDX) = SKCLASS OF
+                 KFBAREA-DETAIL
+                 AND ROSTER-FULNAM (ROSTER-IDX) = FULNAM OF
+                 KFBAREA-DETAIL
+                 SET WS-MATCH-FOUND TO TRUE
+                 SET ROSTER-IDX TO ROSTER-COUNT
+              END-IF
+           END-PERFORM.
+      *
+       SEARCH-ROSTER-TABLE-END.
+           EXIT.
