@@ -2,8 +2,37 @@
        PROGRAM-ID. COBPROG.
       *
        ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *    USED TO VALIDATE KEXPR OFF THE SYSIN CARD BEFORE IT IS
+      *    ALLOWED TO QUALIFY A DL/I CALL - SEE VALIDATE-SYSIN-START.
+           CLASS KEXPR-ALPHANUMERIC-CLASS IS 'A' THRU 'Z' 'a' THRU 'z'
+                                              '0' THRU '9'.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPOUT
+              ORGANIZATION IS SEQUENTIAL.
       *
        DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+      ****************************************************************
+      * EXCEPTION DATASET - ONE RECORD PER TRANSACTION THAT FAILED
+      * WITH A STATUS CODE THAT IS NOT PART OF LAB1'S NORMAL
+      * SEGMENT-NOT-FOUND/END-OF-DATABASE LOOP TERMINATION (SEE
+      * ERROR-ROUTINE-START). CARRIES THE OFFENDING SYSIN CARD PLUS
+      * THE STATUS CODE SO IT CAN BE REPLAYED OR INVESTIGATED LATER.
+      ****************************************************************
+      *
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+      *
+       01 EXCEPTION-RECORD.
+          05 EXC-SYSIN-INPUT         PIC X(80).
+          05 EXC-STATUS-CODE         PIC X(02).
       *
        WORKING-STORAGE SECTION.
       *
@@ -14,6 +43,65 @@
       ****************************************************************
       *
        77 LAB1-COUNTER            PIC 9(02).
+       77 LAB4-COUNTER            PIC 9(02).
+       77 LAB5-COUNTER            PIC 9(02).
+      *
+      ****************************************************************
+      * SYSIN CARD VALIDATION - KEEPS A BAD CARD FROM BURNING A DL/I
+      * CALL. SEE VALIDATE-SYSIN-START.
+      ****************************************************************
+      *
+       77 SYSIN-VALID-SWITCH      PIC X(01)  VALUE 'Y'.
+          88 SYSIN-INPUT-VALID               VALUE 'Y'.
+          88 SYSIN-INPUT-INVALID             VALUE 'N'.
+       77 REJECT-COUNTER          PIC 9(04)  VALUE ZERO.
+      *
+      ****************************************************************
+      * END-OF-RUN ACTIVITY SUMMARY - RUNNING COUNTERS PER OPERATION
+      * AND PER FINAL STATUS CODE, DISPLAYED WHEN THE 'E' CARD IS READ.
+      ****************************************************************
+      *
+       77 GU-COUNTER              PIC 9(04)  VALUE ZERO.
+       77 ISRT-COUNTER            PIC 9(04)  VALUE ZERO.
+       77 REPL-COUNTER            PIC 9(04)  VALUE ZERO.
+       77 DLET-COUNTER            PIC 9(04)  VALUE ZERO.
+       77 ERROR-ROUTINE-COUNTER   PIC 9(04)  VALUE ZERO.
+      *
+       01 STATUS-CODE-COUNTS.
+          05 CNT-STATUS-GE        PIC 9(04)  VALUE ZERO.
+          05 CNT-STATUS-GA        PIC 9(04)  VALUE ZERO.
+          05 CNT-STATUS-GB        PIC 9(04)  VALUE ZERO.
+          05 CNT-STATUS-II        PIC 9(04)  VALUE ZERO.
+          05 CNT-STATUS-OTHER     PIC 9(04)  VALUE ZERO.
+      *
+      ****************************************************************
+      * CHECKPOINT/RESTART - A CHKP IS TAKEN EVERY CHKP-FREQUENCY
+      * TRANSACTIONS PROCESSED OUT OF READ-SYSIN-INPUT, SO A RERUN
+      * CAN XRST FROM THE LAST CHECKPOINT INSTEAD OF REPLAYING EVERY
+      * TRANSACTION FROM THE START OF THE SYSIN STREAM.
+      ****************************************************************
+      *
+       77 CHKP-TRAN-COUNTER       PIC 9(04)  VALUE ZERO.
+       77 CHKP-FREQUENCY          PIC 9(04)  VALUE 0010.
+       77 CHKP-SEQ-NO             PIC 9(04)  VALUE ZERO.
+       77 SYSIN-CARDS-READ        PIC 9(08)  VALUE ZERO.
+       77 RESTART-SKIP-COUNT      PIC 9(08)  VALUE ZERO.
+       77 RESTART-SKIP-INDEX      PIC 9(08)  VALUE ZERO.
+      *
+      ****************************************************************
+      * CHKP-ID DOUBLES AS THE USER DATA AREA PASSED TO CHKP/XRST, SO
+      * CHKP-ID-TRAN-COUNT (THE NUMBER OF SYSIN CARDS READ SO FAR) AND
+      * CHKP-ID-SEQ RIDE ALONG WITH EVERY CHECKPOINT. ON A RESTART,
+      * XRST HANDS BOTH BACK, WHICH IS HOW A RERUN KNOWS HOW MANY
+      * CARDS TO SKIP AND WHERE TO CONTINUE THE CHECKPOINT SEQUENCE -
+      * ON A FRESH RUN THIS AREA IS STILL ALL ZEROES, SO NEITHER HAS
+      * ANY EFFECT.
+      ****************************************************************
+      *
+       01 CHKP-ID.
+          05 CHKP-ID-PREFIX       PIC X(04)  VALUE 'CKPT'.
+          05 CHKP-ID-SEQ          PIC 9(04)  VALUE ZERO.
+          05 CHKP-ID-TRAN-COUNT   PIC 9(08)  VALUE ZERO.
       *
       ****************************************************************
       * SYSIN INPUT DATA
@@ -42,6 +130,8 @@
        77 ISRT                    PIC X(04)  VALUE 'ISRT'.
        77 REPL                    PIC X(04)  VALUE 'REPL'.
        77 DLET                    PIC X(04)  VALUE 'DLET'.
+       77 CHKP                    PIC X(04)  VALUE 'CHKP'.
+       77 XRST                    PIC X(04)  VALUE 'XRST'.
       *
       *
       ****************************************************************
@@ -67,6 +157,20 @@
           05 EDUC-DATA            PIC X(57).
       *
       ****************************************************************
+      * GENERIC DEPENDENT IOAREA - USED WHEN WALKING GNP ACROSS MIXED
+      * EDUC/EXPR DEPENDENTS WHERE THE SEGMENT TYPE IS NOT KNOWN UNTIL
+      * AFTER THE CALL RETURNS (SEE SEGMENT-NAME OF SKILL-PCB).
+      ****************************************************************
+      *
+       01 IOAREA-WALK.
+          05 IOAREA-WALK-EDUC.
+             10 EDUID-WALK         PIC X(18).
+             10 EDUC-DATA-WALK     PIC X(57).
+          05 IOAREA-WALK-EXPR REDEFINES IOAREA-WALK-EDUC.
+             10 EXPR-DATA-WALK     PIC X(16).
+             10 CLASSIF-WALK       PIC X(04).
+      *
+      ****************************************************************
       * SSA'S : FULLY QUALIFIED, INCLUDING NULL COMMAND CODES.
       * - COPY FROM YOUR LIBRARY
       * - COMPLETE WHERE NECESSARY
@@ -149,6 +253,35 @@
            ENTRY 'DLITCBL' USING SKILL-PCB.
       *
       ****************************************************************
+      * RESTART - IF THIS RUN IS A RESTART FROM A PRIOR CHECKPOINT,
+      * XRST REPOSITIONS THE DATABASE TO THAT CHECKPOINT AND HANDS
+      * BACK THE CHKP-ID AREA AS IT STOOD AT THAT CHECKPOINT. ON A
+      * FRESH (NON-RESTART) RUN, THIS CALL IS A NO-OP AND CHKP-ID IS
+      * STILL ALL ZEROES.
+      ****************************************************************
+      *
+           CALL 'CBLTDLI' USING XRST, CHKP-ID.
+      *
+      *    DON'T TRUNCATE A PRIOR RUN'S EXCEPTION RECORDS ON RESTART -
+      *    ONLY A FRESH RUN STARTS THE EXCEPTION DATASET OVER.
+           IF CHKP-ID-TRAN-COUNT = ZERO
+              OPEN OUTPUT EXCEPTION-FILE
+           ELSE
+              OPEN EXTEND EXCEPTION-FILE
+           END-IF.
+      *
+      *    PICK UP WHERE THE LAST CHECKPOINT LEFT OFF - HOW MANY SYSIN
+      *    CARDS HAD ALREADY BEEN CONSUMED, AND THE LAST CHECKPOINT
+      *    SEQUENCE NUMBER USED - SO A RESTART DOESN'T REPLAY WORK
+      *    ALREADY COMMITTED OR REUSE A CHECKPOINT ID.
+           MOVE CHKP-ID-TRAN-COUNT TO SYSIN-CARDS-READ.
+           MOVE CHKP-ID-TRAN-COUNT TO RESTART-SKIP-COUNT.
+           MOVE CHKP-ID-SEQ TO CHKP-SEQ-NO.
+      *
+           PERFORM SKIP-RESTARTED-TRANSACTIONS-START THRU
+                   SKIP-RESTARTED-TRANSACTIONS-END.
+      *
+      ****************************************************************
       * READ SYSIN INPUT
       * - DO NOT CHANGE THIS PIECE OF CODE
       ****************************************************************
@@ -157,6 +290,7 @@
        READ-SYSIN-INPUT.
       *
            ACCEPT SYSIN-INPUT.
+           ADD 1 TO SYSIN-CARDS-READ.
       *
            IF COL1 OF SYSIN-INPUT = '*'
               GO TO READ-SYSIN-INPUT.
@@ -200,24 +334,49 @@
            DISPLAY '*'.
       *
            IF COL1 OF SYSIN-INPUT = 'E'
+              PERFORM DISPLAY-SUMMARY-START THRU DISPLAY-SUMMARY-END
               DISPLAY '*'
               DISPLAY '******************************************'
               DISPLAY '* END OF OUTPUT *'
               DISPLAY '******************************************'
               DISPLAY '*'
+              CLOSE EXCEPTION-FILE
               GOBACK.
       *
-           IF COL1 OF SYSIN-INPUT = 'G'
-              PERFORM LAB1-START THRU LAB1-END.
+           IF COL1 OF SYSIN-INPUT = 'G' OR = 'U' OR = 'C' OR = 'O'
+              PERFORM VALIDATE-SYSIN-START THRU VALIDATE-SYSIN-END
+           END-IF.
       *
-           IF COL1 OF SYSIN-INPUT = 'U'
-              PERFORM LAB2-START THRU LAB2-END.
+           IF SYSIN-INPUT-VALID
+              IF COL1 OF SYSIN-INPUT = 'G'
+                 PERFORM LAB1-START THRU LAB1-END
+              END-IF
       *
-           IF COL1 OF SYSIN-INPUT = 'C'
-              PERFORM LAB4-START THRU LAB4-END.
+              IF COL1 OF SYSIN-INPUT = 'U'
+                 PERFORM LAB2-START THRU LAB2-END
+              END-IF
       *
-           IF COL1 OF SYSIN-INPUT = 'O'
-              PERFORM LAB5-START THRU LAB5-END.
+              IF COL1 OF SYSIN-INPUT = 'C'
+                 PERFORM LAB4-START THRU LAB4-END
+              END-IF
+      *
+              IF COL1 OF SYSIN-INPUT = 'O'
+                 PERFORM LAB5-START THRU LAB5-END
+              END-IF
+           END-IF.
+      *
+      *    TAKE A CHECKPOINT EVERY CHKP-FREQUENCY TRANSACTIONS SO A
+      *    RERUN CAN XRST FROM HERE INSTEAD OF REPLAYING THE WHOLE
+      *    SYSIN STREAM.
+           IF SYSIN-INPUT-VALID
+              IF COL1 OF SYSIN-INPUT = 'G' OR = 'U' OR = 'C' OR = 'O'
+                 ADD 1 TO CHKP-TRAN-COUNTER
+                 IF CHKP-TRAN-COUNTER >= CHKP-FREQUENCY
+                    PERFORM TAKE-CHECKPOINT-START THRU
+                            TAKE-CHECKPOINT-END
+                 END-IF
+              END-IF
+           END-IF.
       *
            GO TO READ-SYSIN-INPUT.
       *
@@ -236,6 +395,20 @@
                                 SSA-QUAL-SKILL,
                                 SSA-QUAL-NAME.
 
+           ADD 1 TO GU-COUNTER.
+
+      *    A QUALIFIED GU THAT FINDS NOTHING IS A NORMAL, EXPECTED
+      *    OUTCOME HERE - NOT A FAILURE - SO IT IS TALLIED DIRECTLY
+      *    RATHER THAN ROUTED THROUGH ERROR-ROUTINE-START, THE SAME
+      *    WAY THE GNP LOOP BELOW HANDLES ITS OWN 'GA'/'GB'/'GE'.
+           IF STATUS-CODE OF SKILL-PCB = 'GE' OR = 'GA' OR = 'GB'
+              PERFORM TALLY-STATUS-CODE-START THRU
+                      TALLY-STATUS-CODE-END
+              DISPLAY '=> RECORD NOT FOUND, STATUS-CODE = '
+                      STATUS-CODE OF SKILL-PCB
+              EXIT PARAGRAPH
+           END-IF.
+
            IF STATUS-CODE OF SKILL-PCB NOT = '  '
               PERFORM ERROR-ROUTINE-START THRU ERROR-ROUTINE-END
               EXIT PARAGRAPH
@@ -258,6 +431,8 @@
                    END-IF
            END-PERFORM.
 
+           PERFORM TALLY-STATUS-CODE-START THRU TALLY-STATUS-CODE-END.
+
            DISPLAY '   NUMBER OF DEPENDENT SEGMENTS = ' LAB1-COUNTER.
       *
       ****************************************************************
@@ -300,6 +475,8 @@
                                 SSA-QUAL-NAME,
                                 SSA-QUAL-EDUC.
 
+           ADD 1 TO ISRT-COUNTER.
+
            IF STATUS-CODE OF SKILL-PCB NOT = '  '
               PERFORM ERROR-ROUTINE-START THRU ERROR-ROUTINE-END
               EXIT PARAGRAPH
@@ -354,6 +531,8 @@
                                 SKILL-PCB,
                                 IOAREA-EDUC.
 
+           ADD 1 TO REPL-COUNTER.
+
            IF STATUS-CODE OF SKILL-PCB NOT = '  '
               PERFORM ERROR-ROUTINE-START THRU ERROR-ROUTINE-END
               EXIT PARAGRAPH
@@ -378,6 +557,8 @@
                                 SKILL-PCB,
                                 IOAREA-EDUC.
 
+           ADD 1 TO DLET-COUNTER.
+
            IF STATUS-CODE OF SKILL-PCB NOT = '  '
               PERFORM ERROR-ROUTINE-START THRU ERROR-ROUTINE-END
               EXIT PARAGRAPH
@@ -387,6 +568,128 @@
            DISPLAY '   SKILL = ' SKCLASS IN KFBAREA-DETAIL.
            DISPLAY '   NAME  = ' FULNAM IN KFBAREA-DETAIL.
            DISPLAY '   EDUID = ' EDUID IN KFBAREA-DETAIL.
+
+
+      *    ----- 5. INSERT (EXPR) -----
+
+      *    SAME ISRT/GHU/REPL/DLET CYCLE AS ABOVE, THIS TIME AGAINST
+      *    THE 'EXPR' SEGMENT, KEYED BY CLASSIF INSTEAD OF EDUID.
+
+      *    THE KEY VALUES FOR THE SKILL AND NAME SEGMENTS UNDER WHICH
+      *    I WILL ADD A NEW 'EXPR' SEGMENT.
+           MOVE KSKILL OF SYSIN-INPUT TO QUAL-VALUE OF SSA-QUAL-SKILL.
+           MOVE KNAME OF SYSIN-INPUT TO QUAL-VALUE OF SSA-QUAL-NAME.
+
+      *    THE DATA TO BE PLACED IN THE NEW 'EXPR' SEGMENT.
+           MOVE '0042' TO CLASSIF OF IOAREA-EXPR.
+           MOVE 'COBOL (INITIAL)' TO EXPR-DATA OF IOAREA-EXPR.
+
+      *    WE NEED AN UNQUALIFIED SSA FOR INSERT CALLS!
+      *    THUS, THE 'MOVE A SPACE TO POSITION 9 OF THE SSA' TRICK
+      *    IS USED :)
+           MOVE ' ' TO COMMAND-CODES-START OF SSA-QUAL-EXPR.
+
+      *    THE CALL TO INSERT THE NEW 'EXPR' SEGMENT.
+           CALL 'CBLTDLI' USING ISRT,
+                                SKILL-PCB,
+                                IOAREA-EXPR,
+                                SSA-QUAL-SKILL,
+                                SSA-QUAL-NAME,
+                                SSA-QUAL-EXPR.
+
+           ADD 1 TO ISRT-COUNTER.
+
+           IF STATUS-CODE OF SKILL-PCB NOT = '  '
+              PERFORM ERROR-ROUTINE-START THRU ERROR-ROUTINE-END
+              EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY '=> RECORD SUCCESSFULLY INSERTED'.
+           DISPLAY '   SKILL   = ' SKCLASS IN KFBAREA-DETAIL.
+           DISPLAY '   NAME    = ' FULNAM IN KFBAREA-DETAIL.
+           DISPLAY '   CLASSIF = ' CLASSIF OF IOAREA-EXPR.
+           DISPLAY '   DATA    = ' EXPR-DATA OF IOAREA-EXPR.
+
+
+      *    ----- 6. GET & HOLD (EXPR) -----
+
+      *    WITH ALL PREVIOUS IOAREA AND SSA DATA STILL IN PLACE, WE
+      *    WILL NOW UPDATE OUR 'EXPR' SEGMENT.
+
+      *    FIRST WE NEED TO 'GET' OUR NEWLY ADDED 'EXPR' SEGMENT WITH
+      *    THE 'HOLD' OPTION BY BUILDING A NOW-QUALIFIED SSA AND
+      *    ISSUING A 'GHU' DL/I CALL.
+
+           MOVE '*' TO COMMAND-CODES-START OF SSA-QUAL-EXPR.
+           MOVE '0042' TO QUAL-VALUE OF SSA-QUAL-EXPR.
+
+           CALL 'CBLTDLI' USING GHU,
+                                SKILL-PCB,
+                                IOAREA-EXPR,
+                                SSA-QUAL-SKILL,
+                                SSA-QUAL-NAME,
+                                SSA-QUAL-EXPR.
+
+           IF STATUS-CODE OF SKILL-PCB NOT = '  '
+              PERFORM ERROR-ROUTINE-START THRU ERROR-ROUTINE-END
+              EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY '=> RECORD SUCCESSFULLY RETRIEVED AND HELD'.
+           DISPLAY '   SKILL   = ' SKCLASS IN KFBAREA-DETAIL.
+           DISPLAY '   NAME    = ' FULNAM IN KFBAREA-DETAIL.
+           DISPLAY '   CLASSIF = ' CLASSIF OF IOAREA-EXPR.
+           DISPLAY '   DATA    = ' EXPR-DATA OF IOAREA-EXPR.
+
+
+      *    ----- 7. REPLACE (EXPR) -----
+
+      *    STILL WITH ALL PREVIOUS DATA IN PLACE, UPDATE IOAREA AND
+      *    ISSUE A 'REPL' DL/I CALL TO UPDATE THE 'EXPR' SEGMENT.
+
+           MOVE 'COBOL (REPLACED)' TO EXPR-DATA OF IOAREA-EXPR.
+
+           CALL 'CBLTDLI' USING REPL,
+                                SKILL-PCB,
+                                IOAREA-EXPR.
+
+           ADD 1 TO REPL-COUNTER.
+
+           IF STATUS-CODE OF SKILL-PCB NOT = '  '
+              PERFORM ERROR-ROUTINE-START THRU ERROR-ROUTINE-END
+              EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY '=> RECORD SUCCESSFULLY REPLACED'.
+           DISPLAY '   SKILL   = ' SKCLASS IN KFBAREA-DETAIL.
+           DISPLAY '   NAME    = ' FULNAM IN KFBAREA-DETAIL.
+           DISPLAY '   CLASSIF = ' CLASSIF OF IOAREA-EXPR.
+           DISPLAY '   DATA    = ' EXPR-DATA OF IOAREA-EXPR.
+
+
+      *    ----- 8. DELETE (EXPR) -----
+
+      *    FINALLY, WE WILL DELETE THE 'EXPR' SEGMENT WE JUST INSERTED,
+      *    RETRIEVED AND REPLACED BY ISSUING A 'DLET' DL/I CALL.
+
+      *    NOTE THAT THE PREVIOUS 'HOLD' IS STILL IN EFFECT!
+      *    SO NO ADDITIONAL 'GHU' CALL IS NEEDED!
+
+           CALL 'CBLTDLI' USING DLET,
+                                SKILL-PCB,
+                                IOAREA-EXPR.
+
+           ADD 1 TO DLET-COUNTER.
+
+           IF STATUS-CODE OF SKILL-PCB NOT = '  '
+              PERFORM ERROR-ROUTINE-START THRU ERROR-ROUTINE-END
+              EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY '=> RECORD SUCCESSFULLY DELETED'.
+           DISPLAY '   SKILL   = ' SKCLASS IN KFBAREA-DETAIL.
+           DISPLAY '   NAME    = ' FULNAM IN KFBAREA-DETAIL.
+           DISPLAY '   CLASSIF = ' CLASSIF OF IOAREA-EXPR.
       *
       ****************************************************************
       * LAB 2 LOGIC GOES HERE.
@@ -403,7 +706,69 @@
       *---------------------------------------------------------------
       *
        LAB4-START.
-           CONTINUE.
+      *    ESTABLISH CURRENT SKILL/NAME PARENTAGE, AS LAB1-START DOES.
+           MOVE KSKILL OF SYSIN-INPUT TO QUAL-VALUE OF SSA-QUAL-SKILL.
+           MOVE KNAME OF SYSIN-INPUT TO QUAL-VALUE OF SSA-QUAL-NAME.
+
+           CALL 'CBLTDLI' USING GU,
+                                SKILL-PCB,
+                                IOAREA-NAME,
+                                SSA-QUAL-SKILL,
+                                SSA-QUAL-NAME.
+
+      *    A QUALIFIED GU THAT FINDS NOTHING IS A NORMAL, EXPECTED
+      *    OUTCOME HERE - NOT A FAILURE - SO IT IS TALLIED DIRECTLY
+      *    RATHER THAN ROUTED THROUGH ERROR-ROUTINE-START, THE SAME
+      *    WAY THE GNP LOOP BELOW HANDLES ITS OWN 'GA'/'GB'/'GE'.
+           IF STATUS-CODE OF SKILL-PCB = 'GE' OR = 'GA' OR = 'GB'
+              PERFORM TALLY-STATUS-CODE-START THRU
+                      TALLY-STATUS-CODE-END
+              DISPLAY '=> RECORD NOT FOUND, STATUS-CODE = '
+                      STATUS-CODE OF SKILL-PCB
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF STATUS-CODE OF SKILL-PCB NOT = '  '
+              PERFORM ERROR-ROUTINE-START THRU ERROR-ROUTINE-END
+              EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY '=> RECORD SUCCESSFULLY RETRIEVED'.
+           DISPLAY '   SKILL = ' SKCLASS IN KFBAREA-DETAIL.
+           DISPLAY '   NAME  = ' FULNAM IN KFBAREA-DETAIL.
+
+      *    QUALIFY THE EXPR SSA WITH THE CLASSIFICATION CODE OFF THE
+      *    'C' CARD, THEN WALK GNP UNDER THE CURRENT PARENTAGE LOOKING
+      *    FOR EVERY EXPR SEGMENT CARRYING THAT CLASSIFICATION.
+      *    DON'T ASSUME LAB2-START LEFT THIS SSA QUALIFIED - IT IS
+      *    UNQUALIFIED FOR ITS OWN ISRT CALL, SO MAKE SURE IT IS
+      *    QUALIFIED HERE REGARDLESS OF WHAT RAN BEFORE.
+           MOVE '*' TO COMMAND-CODES-START OF SSA-QUAL-EXPR.
+           MOVE KEXPR OF SYSIN-INPUT TO QUAL-VALUE OF SSA-QUAL-EXPR.
+
+           INITIALIZE LAB4-COUNTER.
+
+           PERFORM UNTIL
+              STATUS-CODE IN SKILL-PCB = 'GA' OR = 'GB' OR = 'GE'
+                   CALL 'CBLTDLI' USING GNP,
+                                        SKILL-PCB,
+                                        IOAREA-EXPR,
+                                        SSA-QUAL-EXPR
+
+                   IF STATUS-CODE OF SKILL-PCB = '  '
+                      ADD 1 TO LAB4-COUNTER
+                      DISPLAY '=> EXPERIENCE CLASSIFICATION FOUND'
+                      DISPLAY '   SKILL   = ' SKCLASS IN KFBAREA-DETAIL
+                      DISPLAY '   NAME    = ' FULNAM IN KFBAREA-DETAIL
+                      DISPLAY '   CLASSIF = ' CLASSIF OF IOAREA-EXPR
+                      DISPLAY '   DATA    = ' EXPR-DATA OF IOAREA-EXPR
+                   END-IF
+           END-PERFORM.
+
+           PERFORM TALLY-STATUS-CODE-START THRU TALLY-STATUS-CODE-END.
+
+           DISPLAY '   NUMBER OF MATCHING EXPR SEGMENTS = '
+                   LAB4-COUNTER.
       *
       ****************************************************************
       * LAB 4 LOGIC GOES HERE.
@@ -420,7 +785,70 @@
       *---------------------------------------------------------------
       *
        LAB5-START.
-           CONTINUE.
+      *    ESTABLISH CURRENT SKILL/NAME PARENTAGE, AS LAB1-START DOES.
+           MOVE KSKILL OF SYSIN-INPUT TO QUAL-VALUE OF SSA-QUAL-SKILL.
+           MOVE KNAME OF SYSIN-INPUT TO QUAL-VALUE OF SSA-QUAL-NAME.
+
+           CALL 'CBLTDLI' USING GU,
+                                SKILL-PCB,
+                                IOAREA-NAME,
+                                SSA-QUAL-SKILL,
+                                SSA-QUAL-NAME.
+
+      *    A QUALIFIED GU THAT FINDS NOTHING IS A NORMAL, EXPECTED
+      *    OUTCOME HERE - NOT A FAILURE - SO IT IS TALLIED DIRECTLY
+      *    RATHER THAN ROUTED THROUGH ERROR-ROUTINE-START, THE SAME
+      *    WAY THE GNP LOOP BELOW HANDLES ITS OWN 'GA'/'GB'/'GE'.
+           IF STATUS-CODE OF SKILL-PCB = 'GE' OR = 'GA' OR = 'GB'
+              PERFORM TALLY-STATUS-CODE-START THRU
+                      TALLY-STATUS-CODE-END
+              DISPLAY '=> RECORD NOT FOUND, STATUS-CODE = '
+                      STATUS-CODE OF SKILL-PCB
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF STATUS-CODE OF SKILL-PCB NOT = '  '
+              PERFORM ERROR-ROUTINE-START THRU ERROR-ROUTINE-END
+              EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY '*'.
+           DISPLAY '=> SKILL-TREE DUMP'.
+           DISPLAY '   SKILL = ' SKCLASS IN KFBAREA-DETAIL.
+           DISPLAY '   NAME  = ' FULNAM IN KFBAREA-DETAIL.
+
+      *    WALK GNP, UNQUALIFIED, ACROSS ALL DEPENDENTS (EDUC AND EXPR
+      *    ALIKE) JUST AS THE LAB1-START COUNTING LOOP DOES, BUT THIS
+      *    TIME DISPLAY EVERY SEGMENT'S CONTENTS. SEGMENT-NAME OF THE
+      *    PCB TELLS US WHICH SEGMENT TYPE WAS JUST RETRIEVED.
+           INITIALIZE LAB5-COUNTER.
+
+           PERFORM UNTIL
+              STATUS-CODE IN SKILL-PCB = 'GA' OR = 'GB' OR = 'GE'
+                   CALL 'CBLTDLI' USING GNP,
+                                        SKILL-PCB,
+                                        IOAREA-WALK
+
+                   IF STATUS-CODE OF SKILL-PCB = '  ' OR = 'GK'
+                      ADD 1 TO LAB5-COUNTER
+                      EVALUATE SEGMENT-NAME OF SKILL-PCB
+                         WHEN 'EDUC    '
+                            DISPLAY '   EDUC EDUID = ' EDUID-WALK
+                            DISPLAY '        DATA  = ' EDUC-DATA-WALK
+                         WHEN 'EXPR    '
+                            DISPLAY '   EXPR CLASSIF = ' CLASSIF-WALK
+                            DISPLAY '        DATA    = ' EXPR-DATA-WALK
+                         WHEN OTHER
+                            DISPLAY '   UNKNOWN DEPENDENT SEGMENT = '
+                                    SEGMENT-NAME OF SKILL-PCB
+                      END-EVALUATE
+                   END-IF
+           END-PERFORM.
+
+           PERFORM TALLY-STATUS-CODE-START THRU TALLY-STATUS-CODE-END.
+
+           DISPLAY '   NUMBER OF DEPENDENT SEGMENTS = ' LAB5-COUNTER.
+           DISPLAY '*'.
       *
       ****************************************************************
       * LAB 5 LOGIC GOES HERE.
@@ -433,12 +861,194 @@
       *
       *
       *---------------------------------------------------------------
+      * SYSIN CARD VALIDATION
+      * - KSKILL AND KNAME MUST BE PRESENT ON EVERY 'G'/'U'/'C'/'O'
+      *   CARD, SINCE LAB1/LAB2/LAB4/LAB5 ALL USE THEM TO QUALIFY THE
+      *   SKILL/NAME SSAs BEFORE THE FIRST DL/I CALL IS EVEN MADE.
+      * - KEXPR IS ONLY CHECKED ON A 'C' CARD (LAB4), THE ONLY LAB
+      *   THAT QUALIFIES A DL/I CALL WITH IT.
+      * - A BAD CARD IS REJECTED TO THE OUTPUT LISTING INSTEAD OF
+      *   BEING PASSED THROUGH TO ITS LAB, SO NO DL/I CALL IS BURNED
+      *   ON INPUT WE ALREADY KNOW IS BAD.
+      *---------------------------------------------------------------
+      *
+       VALIDATE-SYSIN-START.
+      *
+           SET SYSIN-INPUT-VALID TO TRUE.
+      *
+           IF KSKILL OF SYSIN-INPUT = SPACES
+              SET SYSIN-INPUT-INVALID TO TRUE
+              DISPLAY '=> REJECTED, KSKILL IS BLANK'
+           END-IF.
+      *
+           IF KNAME OF SYSIN-INPUT = SPACES
+              SET SYSIN-INPUT-INVALID TO TRUE
+              DISPLAY '=> REJECTED, KNAME IS BLANK'
+           END-IF.
+      *
+           IF COL1 OF SYSIN-INPUT = 'C'
+              IF KEXPR OF SYSIN-INPUT = SPACES
+                 SET SYSIN-INPUT-INVALID TO TRUE
+                 DISPLAY '=> REJECTED, KEXPR IS BLANK'
+      *          ONLY THE SIGNIFICANT (NON-PADDING) CHARACTERS ARE
+      *          CLASS-TESTED - A COBOL CLASS CONDITION REQUIRES
+      *          EVERY POSITION TO MATCH, SO A SHORT CODE RIGHT-
+      *          PADDED WITH SPACES WOULD OTHERWISE ALWAYS FAIL.
+              ELSE IF FUNCTION TRIM(KEXPR OF SYSIN-INPUT)
+                       IS NOT KEXPR-ALPHANUMERIC-CLASS
+                 SET SYSIN-INPUT-INVALID TO TRUE
+                 DISPLAY '=> REJECTED, KEXPR IS NOT ALPHANUMERIC'
+              END-IF
+           END-IF.
+      *
+           IF SYSIN-INPUT-INVALID
+              ADD 1 TO REJECT-COUNTER
+              DISPLAY '*'
+              DISPLAY '****** INPUT CARD REJECTED *************'
+              DISPLAY '*'
+           END-IF.
+      *
+       VALIDATE-SYSIN-END.
+           EXIT.
+      *
+      *
+      *---------------------------------------------------------------
+      * RESTART - ON A RESTART RUN, RE-ACCEPT AND DISCARD THE SYSIN
+      * CARDS ALREADY CONSUMED BEFORE THE LAST CHECKPOINT SO THEY ARE
+      * NOT REPROCESSED (SYSIN IS A SEQUENTIAL STREAM - THE ONLY WAY
+      * TO SKIP PAST ALREADY-HANDLED CARDS IS TO READ THROUGH THEM
+      * AGAIN). ON A FRESH RUN RESTART-SKIP-COUNT IS ZERO AND THIS IS
+      * A NO-OP.
+      *---------------------------------------------------------------
+      *
+       SKIP-RESTARTED-TRANSACTIONS-START.
+      *
+           PERFORM VARYING RESTART-SKIP-INDEX FROM 1 BY 1
+                   UNTIL RESTART-SKIP-INDEX > RESTART-SKIP-COUNT
+              ACCEPT SYSIN-INPUT
+           END-PERFORM.
+      *
+       SKIP-RESTARTED-TRANSACTIONS-END.
+           EXIT.
+      *
+      *
+      *---------------------------------------------------------------
+      * CHECKPOINT
+      *---------------------------------------------------------------
+      *
+       TAKE-CHECKPOINT-START.
+      *
+           ADD 1 TO CHKP-SEQ-NO.
+           MOVE CHKP-SEQ-NO TO CHKP-ID-SEQ.
+           MOVE SYSIN-CARDS-READ TO CHKP-ID-TRAN-COUNT.
+
+           CALL 'CBLTDLI' USING CHKP, CHKP-ID.
+
+           DISPLAY '=> CHECKPOINT TAKEN, ID = ' CHKP-ID.
+
+           MOVE ZERO TO CHKP-TRAN-COUNTER.
+      *
+       TAKE-CHECKPOINT-END.
+           EXIT.
+      *
+      *
+      *---------------------------------------------------------------
+      * END-OF-RUN ACTIVITY SUMMARY
+      *---------------------------------------------------------------
+      *
+       DISPLAY-SUMMARY-START.
+      *
+           DISPLAY '*'.
+           DISPLAY '****** ACTIVITY SUMMARY *******************'.
+           DISPLAY '*'.
+           DISPLAY '   GU   CALLS (LAB1)        = ' GU-COUNTER.
+           DISPLAY '   ISRT CALLS (LAB2)        = ' ISRT-COUNTER.
+           DISPLAY '   REPL CALLS (LAB2)        = ' REPL-COUNTER.
+           DISPLAY '   DLET CALLS (LAB2)        = ' DLET-COUNTER.
+           DISPLAY '   ERROR ROUTINE ENTRIES    = '
+                   ERROR-ROUTINE-COUNTER.
+           DISPLAY '   INPUT CARDS REJECTED     = ' REJECT-COUNTER.
+           DISPLAY '*'.
+           DISPLAY '   FINAL STATUS CODE COUNTS :'.
+           DISPLAY '      GE (SEGMENT NOT FOUND) = ' CNT-STATUS-GE.
+           DISPLAY '      GA (END OF DATABASE)   = ' CNT-STATUS-GA.
+           DISPLAY '      GB (END OF AREA)       = ' CNT-STATUS-GB.
+           DISPLAY '      II (DUPLICATE ON ISRT) = ' CNT-STATUS-II.
+           DISPLAY '      OTHER                  = ' CNT-STATUS-OTHER.
+           DISPLAY '*'.
+      *
+       DISPLAY-SUMMARY-END.
+           EXIT.
+      *
+      *
+      *---------------------------------------------------------------
       * ERROR ROUTINE
       * - MODIFY TO YOUR PCBNAME(S) AS REQUIRED
       *---------------------------------------------------------------
       *
+      *
+      ****************************************************************
+      * ERROR-ROUTINE-START IS NOW ONLY ENTERED FOR A STATUS CODE ITS
+      * CALLER HAS ALREADY DECIDED IS A REAL FAILURE. LAB1/LAB4/LAB5'S
+      * OWN ESTABLISHING GU AND THEIR GNP WALKING LOOPS TREAT
+      * 'GE'/'GA'/'GB' AS NORMAL, EXPECTED LOOP TERMINATION AND TALLY
+      * THOSE CODES DIRECTLY (SEE TALLY-STATUS-CODE-START BELOW)
+      * WITHOUT EVER CALLING THIS PARAGRAPH. LAB2'S ISRT/GHU/REPL/DLET
+      * MAINTENANCE CALLS HAVE NO SUCH EXPECTED "NOT FOUND" OUTCOME -
+      * A 'GE'/'GA'/'GB' THERE IS JUST AS MUCH A FAILURE AS ANY OTHER
+      * NON-BLANK CODE, SO EVERY CALL TO ERROR-ROUTINE-START (FROM
+      * ANY LAB) IS LOGGED TO THE EXCEPTION DATASET AND DUMPED.
+      * READ-SYSIN-INPUT KEEPS LOOPING AFTERWARD RATHER THAN THE RUN
+      * BEING ABANDONED.
+      ****************************************************************
+      *
+      *---------------------------------------------------------------
+      * TALLY THE FINAL STATUS CODE FOR THE ACTIVITY SUMMARY. SHARED
+      * BY ERROR-ROUTINE-START (CALL SITES THAT TREAT ANY NON-BLANK
+      * STATUS AS A FAILURE) AND BY LAB1-START, LAB4-START AND
+      * LAB5-START'S OWN ESTABLISHING GU AND GNP WALKING LOOPS, WHICH
+      * TALLY 'GA'/'GB'/'GE' DIRECTLY INSTEAD OF CALLING
+      * ERROR-ROUTINE-START (THAT IS THEIR NORMAL, EXPECTED WAY TO
+      * END, NOT AN ERROR ROUTINE ENTRY).
+      *---------------------------------------------------------------
+      *
+       TALLY-STATUS-CODE-START.
+      *
+           EVALUATE STATUS-CODE OF SKILL-PCB
+              WHEN 'GE'
+                 ADD 1 TO CNT-STATUS-GE
+              WHEN 'GA'
+                 ADD 1 TO CNT-STATUS-GA
+              WHEN 'GB'
+                 ADD 1 TO CNT-STATUS-GB
+              WHEN 'II'
+                 ADD 1 TO CNT-STATUS-II
+              WHEN OTHER
+                 ADD 1 TO CNT-STATUS-OTHER
+           END-EVALUATE.
+      *
+       TALLY-STATUS-CODE-END.
+           EXIT.
       *
        ERROR-ROUTINE-START.
+      *
+           ADD 1 TO ERROR-ROUTINE-COUNTER.
+           PERFORM TALLY-STATUS-CODE-START THRU TALLY-STATUS-CODE-END.
+           PERFORM EXCEPTION-ROUTINE-START THRU EXCEPTION-ROUTINE-END.
+      *
+       ERROR-ROUTINE-END.
+           EXIT.
+      *
+      *---------------------------------------------------------------
+      * REAL FAILURE - WRITE THE OFFENDING SYSIN CARD AND STATUS CODE
+      * TO THE EXCEPTION DATASET, THEN DUMP THE PCB FOR DIAGNOSIS.
+      *---------------------------------------------------------------
+      *
+       EXCEPTION-ROUTINE-START.
+      *
+           MOVE SYSIN-INPUT TO EXC-SYSIN-INPUT.
+           MOVE STATUS-CODE OF SKILL-PCB TO EXC-STATUS-CODE.
+           WRITE EXCEPTION-RECORD.
       *
            DISPLAY '*'.
            DISPLAY '****** ERROR ROUTINE - START ***********'.
@@ -467,5 +1077,5 @@
            DISPLAY '****** ERROR ROUTINE - END ***********'.
            DISPLAY '*'.
       *
-       ERROR-ROUTINE-END.
+       EXCEPTION-ROUTINE-END.
            EXIT.
