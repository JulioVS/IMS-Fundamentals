@@ -0,0 +1,352 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOADPROG.
+      *
+      ****************************************************************
+      * BATCH LOAD UTILITY
+      * READS A SEQUENTIAL EXTRACT OF SKILL/NAME/EDUC/EXPR RECORDS AND
+      * DRIVES THE SAME ISRT SEQUENCE LAB2-START USES IN COBPROG, ONE
+      * SEGMENT AT A TIME, ROOT-DOWN (SKILL, THEN NAME, THEN EDUC/EXPR)
+      * SO THE WHOLE DATABASE CAN BE SEEDED OR REFRESHED IN ONE STEP.
+      ****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAD-FILE ASSIGN TO LOADIN
+              ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  LOAD-FILE
+           RECORDING MODE IS F.
+      *
+      ****************************************************************
+      * ONE LOAD-FILE RECORD PER SEGMENT TO BE INSERTED.
+      * LOAD-REC-TYPE DRIVES WHICH SEGMENT THE REST OF THE RECORD
+      * REDEFINES :
+      *   'S' = SKILL (ROOT)       'N' = NAME (UNDER CURRENT SKILL)
+      *   'D' = EDUC  (UNDER CURRENT SKILL/NAME)
+      *   'X' = EXPR  (UNDER CURRENT SKILL/NAME)
+      ****************************************************************
+      *
+       01 LOAD-RECORD.
+          05 LOAD-REC-TYPE        PIC X(01).
+          05 LOAD-NAME-DETAIL.
+             10 LOAD-FULNAM       PIC X(42).
+             10 LOAD-NAME-DATA    PIC X(78).
+          05 LOAD-SKILL-DETAIL REDEFINES LOAD-NAME-DETAIL.
+             10 LOAD-SKCLASS      PIC X(08).
+             10 LOAD-SKILL-DATA   PIC X(82).
+          05 LOAD-EDUC-DETAIL REDEFINES LOAD-NAME-DETAIL.
+             10 LOAD-EDUID        PIC X(18).
+             10 LOAD-EDUC-DATA    PIC X(57).
+          05 LOAD-EXPR-DETAIL REDEFINES LOAD-NAME-DETAIL.
+             10 LOAD-CLASSIF      PIC X(04).
+             10 LOAD-EXPR-DATA    PIC X(16).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      ****************************************************************
+      * COUNTERS, SWITCHES AND OTHER MISCELLANEOUS VARIABLES
+      ****************************************************************
+      *
+       77 WS-EOF-SWITCH           PIC X(01)  VALUE 'N'.
+          88 WS-END-OF-FILE                  VALUE 'Y'.
+       77 SKILL-COUNTER           PIC 9(05)  VALUE ZERO.
+       77 NAME-COUNTER            PIC 9(05)  VALUE ZERO.
+       77 EDUC-COUNTER            PIC 9(05)  VALUE ZERO.
+       77 EXPR-COUNTER            PIC 9(05)  VALUE ZERO.
+       77 ERROR-COUNTER           PIC 9(05)  VALUE ZERO.
+      *
+      * KEYS OF THE SKILL/NAME SEGMENTS CURRENTLY BEING LOADED UNDER -
+      * EVERY 'D'/'X' DETAIL RECORD ISRT'S UNDER THESE.
+       77 CURRENT-SKILL           PIC X(08).
+       77 CURRENT-NAME            PIC X(42).
+      *
+      ****************************************************************
+      * DL/I CALL FUNCTIONS
+      ****************************************************************
+      *
+       77 ISRT                    PIC X(04)  VALUE 'ISRT'.
+      *
+      ****************************************************************
+      * SEGMENT LAYOUTS - USED AS IOAREAS IN CALLS
+      ****************************************************************
+      *
+       01 IOAREA-SKILL.
+          05 SKCLASS               PIC X(08).
+          05 SKILL-DATA            PIC X(82).
+      *
+       01 IOAREA-NAME.
+          05 FULNAM                PIC X(42).
+          05 NAME-DATA             PIC X(78).
+      *
+       01 IOAREA-EXPR.
+          05 EXPR-DATA             PIC X(16).
+          05 CLASSIF               PIC X(04).
+      *
+       01 IOAREA-EDUC.
+          05 EDUID                 PIC X(18).
+          05 EDUC-DATA             PIC X(57).
+      *
+      ****************************************************************
+      * SSA'S : FULLY QUALIFIED, INCLUDING NULL COMMAND CODES.
+      * COMMAND-CODES-START IS FLIPPED TO A SPACE FOR ISRT CALLS, AS
+      * LAB2-START IN COBPROG ALREADY DOES.
+      ****************************************************************
+      *
+       01 SSA-QUAL-SKILL.
+          05 SEGMENT-NAME          PIC X(08)  VALUE 'SKILL   '.
+          05 COMMAND-CODES-START   PIC X(01)  VALUE '*'.
+          05 COMMAND-CODES         PIC X(04)  VALUE '----'.
+          05 QUAL-START            PIC X(01)  VALUE '('.
+          05 QUAL-FIELD-NAME       PIC X(08)  VALUE 'SKCLASS '.
+          05 QUAL-OPERATOR         PIC X(02)  VALUE '= '.
+          05 QUAL-VALUE            PIC X(08).
+          05 QUAL-END              PIC X(01)  VALUE ')'.
+      *
+       01 SSA-QUAL-NAME.
+          05 SEGMENT-NAME          PIC X(08)  VALUE 'NAME    '.
+          05 COMMAND-CODES-START   PIC X(01)  VALUE '*'.
+          05 COMMAND-CODES         PIC X(04)  VALUE '----'.
+          05 QUAL-START            PIC X(01)  VALUE '('.
+          05 QUAL-FIELD-NAME       PIC X(08)  VALUE 'FULNAM  '.
+          05 QUAL-OPERATOR         PIC X(02)  VALUE '= '.
+          05 QUAL-VALUE            PIC X(42).
+          05 QUAL-END              PIC X(01)  VALUE ')'.
+      *
+       01 SSA-QUAL-EXPR.
+          05 SEGMENT-NAME          PIC X(08)  VALUE 'EXPR    '.
+          05 COMMAND-CODES-START   PIC X(01)  VALUE '*'.
+          05 COMMAND-CODES         PIC X(04)  VALUE '----'.
+          05 QUAL-START            PIC X(01)  VALUE '('.
+          05 QUAL-FIELD-NAME       PIC X(08)  VALUE 'CLASSIF '.
+          05 QUAL-OPERATOR         PIC X(02)  VALUE '= '.
+          05 QUAL-VALUE            PIC X(04).
+          05 QUAL-END              PIC X(01)  VALUE ')'.
+      *
+       01 SSA-QUAL-EDUC.
+          05 SEGMENT-NAME          PIC X(08)  VALUE 'EDUC    '.
+          05 COMMAND-CODES-START   PIC X(01)  VALUE '*'.
+          05 COMMAND-CODES         PIC X(04)  VALUE '----'.
+          05 QUAL-START            PIC X(01)  VALUE '('.
+          05 QUAL-FIELD-NAME       PIC X(08)  VALUE 'EDUID   '.
+          05 QUAL-OPERATOR         PIC X(02)  VALUE '= '.
+          05 QUAL-VALUE            PIC X(18).
+          05 QUAL-END              PIC X(01)  VALUE ')'.
+      *
+       LINKAGE SECTION.
+      *
+      ****************************************************************
+      * PCB MASK : SAME LAYOUT COBPROG USES FOR SKILL-PCB.
+      ****************************************************************
+      *
+       01 SKILL-PCB.
+          05 DBDNAME               PIC X(08).
+          05 SEGMENT-LEVEL         PIC X(02).
+          05 STATUS-CODE           PIC X(02).
+          05 PROCOPT               PIC X(04).
+          05 RESERVED              PIC S9(05) COMPUTATIONAL.
+          05 SEGMENT-NAME          PIC X(08).
+          05 KFBAREA-KEY-LENGTH    PIC S9(05) COMPUTATIONAL.
+          05 NUMBER-OF-SENSEGS     PIC S9(05) COMPUTATIONAL.
+          05 KFBAREA               PIC X(68).
+      *
+       PROCEDURE DIVISION.
+      *
+      ****************************************************************
+      * PROGRAM ENTRY POINT
+      ****************************************************************
+      *
+           ENTRY 'DLITCBL' USING SKILL-PCB.
+      *
+       MAINLINE-START.
+      *
+           OPEN INPUT LOAD-FILE.
+      *
+           PERFORM READ-LOAD-FILE.
+      *
+           PERFORM UNTIL WS-END-OF-FILE
+              EVALUATE LOAD-REC-TYPE
+                 WHEN 'S'
+                    PERFORM LOAD-SKILL-START THRU LOAD-SKILL-END
+                 WHEN 'N'
+                    PERFORM LOAD-NAME-START THRU LOAD-NAME-END
+                 WHEN 'D'
+                    PERFORM LOAD-EDUC-START THRU LOAD-EDUC-END
+                 WHEN 'X'
+                    PERFORM LOAD-EXPR-START THRU LOAD-EXPR-END
+                 WHEN OTHER
+                    DISPLAY '=> UNKNOWN LOAD RECORD TYPE = '
+                            LOAD-REC-TYPE
+                    ADD 1 TO ERROR-COUNTER
+              END-EVALUATE
+              PERFORM READ-LOAD-FILE
+           END-PERFORM.
+      *
+           CLOSE LOAD-FILE.
+      *
+           DISPLAY '*'.
+           DISPLAY '****** LOAD SUMMARY **********************'.
+           DISPLAY '   SKILL SEGMENTS INSERTED = ' SKILL-COUNTER.
+           DISPLAY '   NAME  SEGMENTS INSERTED = ' NAME-COUNTER.
+           DISPLAY '   EDUC  SEGMENTS INSERTED = ' EDUC-COUNTER.
+           DISPLAY '   EXPR  SEGMENTS INSERTED = ' EXPR-COUNTER.
+           DISPLAY '   RECORDS IN ERROR        = ' ERROR-COUNTER.
+           DISPLAY '*'.
+      *
+           GOBACK.
+      *
+      *---------------------------------------------------------------
+      * READ THE NEXT LOAD-FILE RECORD
+      *---------------------------------------------------------------
+      *
+       READ-LOAD-FILE.
+           READ LOAD-FILE
+              AT END
+                 MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+      *
+      *---------------------------------------------------------------
+      * 'S' - INSERT A NEW SKILL ROOT
+      *---------------------------------------------------------------
+      *
+       LOAD-SKILL-START.
+           MOVE LOAD-SKCLASS TO SKCLASS OF IOAREA-SKILL.
+           MOVE LOAD-SKILL-DATA TO SKILL-DATA OF IOAREA-SKILL.
+           MOVE LOAD-SKCLASS TO CURRENT-SKILL.
+
+           MOVE ' ' TO COMMAND-CODES-START OF SSA-QUAL-SKILL.
+
+           CALL 'CBLTDLI' USING ISRT,
+                                SKILL-PCB,
+                                IOAREA-SKILL,
+                                SSA-QUAL-SKILL.
+
+           IF STATUS-CODE OF SKILL-PCB NOT = '  '
+              PERFORM LOAD-ERROR-START THRU LOAD-ERROR-END
+              EXIT PARAGRAPH
+           END-IF.
+
+           ADD 1 TO SKILL-COUNTER.
+           DISPLAY '=> SKILL INSERTED : ' LOAD-SKCLASS.
+      *
+       LOAD-SKILL-END.
+           EXIT.
+      *
+      *---------------------------------------------------------------
+      * 'N' - INSERT A NEW NAME UNDER THE CURRENT SKILL
+      *---------------------------------------------------------------
+      *
+       LOAD-NAME-START.
+           MOVE LOAD-FULNAM TO FULNAM OF IOAREA-NAME.
+           MOVE LOAD-NAME-DATA TO NAME-DATA OF IOAREA-NAME.
+           MOVE LOAD-FULNAM TO CURRENT-NAME.
+
+           MOVE '*' TO COMMAND-CODES-START OF SSA-QUAL-SKILL.
+           MOVE CURRENT-SKILL TO QUAL-VALUE OF SSA-QUAL-SKILL.
+           MOVE ' ' TO COMMAND-CODES-START OF SSA-QUAL-NAME.
+
+           CALL 'CBLTDLI' USING ISRT,
+                                SKILL-PCB,
+                                IOAREA-NAME,
+                                SSA-QUAL-SKILL,
+                                SSA-QUAL-NAME.
+
+           IF STATUS-CODE OF SKILL-PCB NOT = '  '
+              PERFORM LOAD-ERROR-START THRU LOAD-ERROR-END
+              EXIT PARAGRAPH
+           END-IF.
+
+           ADD 1 TO NAME-COUNTER.
+           DISPLAY '=> NAME  INSERTED : ' LOAD-FULNAM
+                   ' UNDER SKILL ' CURRENT-SKILL.
+      *
+       LOAD-NAME-END.
+           EXIT.
+      *
+      *---------------------------------------------------------------
+      * 'D' - INSERT A NEW EDUC UNDER THE CURRENT SKILL/NAME
+      *---------------------------------------------------------------
+      *
+       LOAD-EDUC-START.
+           MOVE LOAD-EDUID TO EDUID OF IOAREA-EDUC.
+           MOVE LOAD-EDUC-DATA TO EDUC-DATA OF IOAREA-EDUC.
+
+           MOVE '*' TO COMMAND-CODES-START OF SSA-QUAL-SKILL.
+           MOVE CURRENT-SKILL TO QUAL-VALUE OF SSA-QUAL-SKILL.
+           MOVE '*' TO COMMAND-CODES-START OF SSA-QUAL-NAME.
+           MOVE CURRENT-NAME TO QUAL-VALUE OF SSA-QUAL-NAME.
+           MOVE ' ' TO COMMAND-CODES-START OF SSA-QUAL-EDUC.
+
+           CALL 'CBLTDLI' USING ISRT,
+                                SKILL-PCB,
+                                IOAREA-EDUC,
+                                SSA-QUAL-SKILL,
+                                SSA-QUAL-NAME,
+                                SSA-QUAL-EDUC.
+
+           IF STATUS-CODE OF SKILL-PCB NOT = '  '
+              PERFORM LOAD-ERROR-START THRU LOAD-ERROR-END
+              EXIT PARAGRAPH
+           END-IF.
+
+           ADD 1 TO EDUC-COUNTER.
+           DISPLAY '=> EDUC  INSERTED : ' LOAD-EDUID
+                   ' UNDER ' CURRENT-SKILL '/' CURRENT-NAME.
+      *
+       LOAD-EDUC-END.
+           EXIT.
+      *
+      *---------------------------------------------------------------
+      * 'X' - INSERT A NEW EXPR UNDER THE CURRENT SKILL/NAME
+      *---------------------------------------------------------------
+      *
+       LOAD-EXPR-START.
+           MOVE LOAD-CLASSIF TO CLASSIF OF IOAREA-EXPR.
+           MOVE LOAD-EXPR-DATA TO EXPR-DATA OF IOAREA-EXPR.
+
+           MOVE '*' TO COMMAND-CODES-START OF SSA-QUAL-SKILL.
+           MOVE CURRENT-SKILL TO QUAL-VALUE OF SSA-QUAL-SKILL.
+           MOVE '*' TO COMMAND-CODES-START OF SSA-QUAL-NAME.
+           MOVE CURRENT-NAME TO QUAL-VALUE OF SSA-QUAL-NAME.
+           MOVE ' ' TO COMMAND-CODES-START OF SSA-QUAL-EXPR.
+
+           CALL 'CBLTDLI' USING ISRT,
+                                SKILL-PCB,
+                                IOAREA-EXPR,
+                                SSA-QUAL-SKILL,
+                                SSA-QUAL-NAME,
+                                SSA-QUAL-EXPR.
+
+           IF STATUS-CODE OF SKILL-PCB NOT = '  '
+              PERFORM LOAD-ERROR-START THRU LOAD-ERROR-END
+              EXIT PARAGRAPH
+           END-IF.
+
+           ADD 1 TO EXPR-COUNTER.
+           DISPLAY '=> EXPR  INSERTED : ' LOAD-CLASSIF
+                   ' UNDER ' CURRENT-SKILL '/' CURRENT-NAME.
+      *
+       LOAD-EXPR-END.
+           EXIT.
+      *
+      *---------------------------------------------------------------
+      * ERROR ROUTINE - LOG AND KEEP GOING WITH THE NEXT LOAD RECORD
+      * RATHER THAN ABENDING THE WHOLE BATCH RUN.
+      *---------------------------------------------------------------
+      *
+       LOAD-ERROR-START.
+      *
+           ADD 1 TO ERROR-COUNTER.
+           DISPLAY '*'.
+           DISPLAY '****** LOAD ERROR *************************'.
+           DISPLAY 'RECORD IN ERROR   = ' LOAD-RECORD.
+           DISPLAY 'STATUS-CODE       = ' STATUS-CODE OF SKILL-PCB.
+           DISPLAY '*'.
+      *
+       LOAD-ERROR-END.
+           EXIT.
