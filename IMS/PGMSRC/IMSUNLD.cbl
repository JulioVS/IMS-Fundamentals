@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UNLDPROG.
+      *
+      ****************************************************************
+      * BATCH UNLOAD/EXTRACT UTILITY
+      * WALKS THE WHOLE DATABASE - UNQUALIFIED GU ON SKILL-PCB
+      * FOLLOWED BY UNQUALIFIED GN DOWN THROUGH NAME, EDUC AND EXPR
+      * FOR EVERY ROOT - WRITING ONE FLATTENED RECORD PER SEGMENT
+      * PATH TO A SEQUENTIAL OUTPUT FILE.
+      ****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UNLOAD-FILE ASSIGN TO UNLDOUT
+              ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  UNLOAD-FILE
+           RECORDING MODE IS F.
+      *
+      ****************************************************************
+      * ONE FLATTENED OUTPUT RECORD PER SEGMENT VISITED. UNL-SKCLASS
+      * AND UNL-FULNAM CARRY THE CURRENT SKILL/NAME PATH SO THAT AN
+      * EDUC OR EXPR RECORD CAN BE TRACED BACK TO ITS PARENTS WITHOUT
+      * HAVING TO RE-READ THE DATABASE.
+      ****************************************************************
+      *
+       01 UNLOAD-RECORD.
+          05 UNL-SEGMENT           PIC X(08).
+          05 UNL-SKCLASS           PIC X(08).
+          05 UNL-FULNAM            PIC X(42).
+          05 UNL-DETAIL-KEY        PIC X(18).
+          05 UNL-DETAIL-DATA       PIC X(82).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      ****************************************************************
+      * COUNTERS, SWITCHES AND OTHER MISCELLANEOUS VARIABLES
+      ****************************************************************
+      *
+       77 CURRENT-SKCLASS         PIC X(08)  VALUE SPACES.
+       77 CURRENT-FULNAM          PIC X(42)  VALUE SPACES.
+       77 SKILL-COUNTER           PIC 9(05)  VALUE ZERO.
+       77 NAME-COUNTER            PIC 9(05)  VALUE ZERO.
+       77 EDUC-COUNTER            PIC 9(05)  VALUE ZERO.
+       77 EXPR-COUNTER            PIC 9(05)  VALUE ZERO.
+      *
+      ****************************************************************
+      * DL/I CALL FUNCTIONS
+      ****************************************************************
+      *
+       77 GU                      PIC X(04)  VALUE 'GU  '.
+       77 GN                      PIC X(04)  VALUE 'GN  '.
+      *
+      ****************************************************************
+      * GENERIC IOAREA - THE SEGMENT TYPE OF EACH GU/GN CALL IS NOT
+      * KNOWN UNTIL AFTER THE CALL RETURNS (SEE SEGMENT-NAME OF
+      * SKILL-PCB), SO ONE BUFFER LARGE ENOUGH FOR ANY SEGMENT IS
+      * USED FOR ALL OF THEM, REDEFINED PER SEGMENT TYPE.
+      ****************************************************************
+      *
+       01 IOAREA-WALK.
+          05 IOAREA-WALK-NAME.
+             10 FULNAM             PIC X(42).
+             10 NAME-DATA          PIC X(78).
+          05 IOAREA-WALK-SKILL REDEFINES IOAREA-WALK-NAME.
+             10 SKCLASS            PIC X(08).
+             10 SKILL-DATA         PIC X(82).
+          05 IOAREA-WALK-EDUC REDEFINES IOAREA-WALK-NAME.
+             10 EDUID              PIC X(18).
+             10 EDUC-DATA          PIC X(57).
+          05 IOAREA-WALK-EXPR REDEFINES IOAREA-WALK-NAME.
+             10 CLASSIF            PIC X(04).
+             10 EXPR-DATA          PIC X(16).
+      *
+       LINKAGE SECTION.
+      *
+      ****************************************************************
+      * PCB MASK : SAME LAYOUT COBPROG USES FOR SKILL-PCB.
+      ****************************************************************
+      *
+       01 SKILL-PCB.
+          05 DBDNAME               PIC X(08).
+          05 SEGMENT-LEVEL         PIC X(02).
+          05 STATUS-CODE           PIC X(02).
+          05 PROCOPT               PIC X(04).
+          05 RESERVED              PIC S9(05) COMPUTATIONAL.
+          05 SEGMENT-NAME          PIC X(08).
+          05 KFBAREA-KEY-LENGTH    PIC S9(05) COMPUTATIONAL.
+          05 NUMBER-OF-SENSEGS     PIC S9(05) COMPUTATIONAL.
+          05 KFBAREA               PIC X(68).
+      *
+       PROCEDURE DIVISION.
+      *
+      ****************************************************************
+      * PROGRAM ENTRY POINT
+      ****************************************************************
+      *
+           ENTRY 'DLITCBL' USING SKILL-PCB.
+      *
+       MAINLINE-START.
+      *
+           OPEN OUTPUT UNLOAD-FILE.
+      *
+      *    UNQUALIFIED GU - POSITION ON THE VERY FIRST ROOT.
+           CALL 'CBLTDLI' USING GU,
+                                SKILL-PCB,
+                                IOAREA-WALK.
+      *
+           PERFORM UNTIL STATUS-CODE OF SKILL-PCB = 'GA' OR = 'GB'
+              IF STATUS-CODE OF SKILL-PCB NOT = '  '
+                 DISPLAY '=> UNLOAD STOPPED, STATUS-CODE = '
+                         STATUS-CODE OF SKILL-PCB
+                 EXIT PERFORM
+              END-IF
+              PERFORM FLATTEN-SEGMENT-START THRU FLATTEN-SEGMENT-END
+      *       UNQUALIFIED GN - NEXT SEGMENT IN HIERARCHIC SEQUENCE,
+      *       WHETHER IT IS A SIBLING, A DEPENDENT OR THE NEXT ROOT.
+              CALL 'CBLTDLI' USING GN,
+                                   SKILL-PCB,
+                                   IOAREA-WALK
+           END-PERFORM.
+      *
+           CLOSE UNLOAD-FILE.
+      *
+           DISPLAY '*'.
+           DISPLAY '****** UNLOAD SUMMARY *********************'.
+           DISPLAY '   SKILL SEGMENTS WRITTEN = ' SKILL-COUNTER.
+           DISPLAY '   NAME  SEGMENTS WRITTEN = ' NAME-COUNTER.
+           DISPLAY '   EDUC  SEGMENTS WRITTEN = ' EDUC-COUNTER.
+           DISPLAY '   EXPR  SEGMENTS WRITTEN = ' EXPR-COUNTER.
+           DISPLAY '*'.
+      *
+           GOBACK.
+      *
+      *---------------------------------------------------------------
+      * BUILD AND WRITE ONE FLATTENED RECORD FOR THE SEGMENT JUST
+      * RETRIEVED, TRACKING THE CURRENT SKILL/NAME PATH ALONG THE WAY.
+      *---------------------------------------------------------------
+      *
+       FLATTEN-SEGMENT-START.
+      *
+           INITIALIZE UNLOAD-RECORD.
+           MOVE SEGMENT-NAME OF SKILL-PCB TO UNL-SEGMENT.
+      *
+           EVALUATE SEGMENT-NAME OF SKILL-PCB
+              WHEN 'SKILL   '
+                 MOVE SKCLASS OF IOAREA-WALK-SKILL TO CURRENT-SKCLASS
+                 MOVE SPACES TO CURRENT-FULNAM
+                 MOVE CURRENT-SKCLASS TO UNL-SKCLASS
+                 MOVE SKILL-DATA OF IOAREA-WALK-SKILL TO UNL-DETAIL-DATA
+                 ADD 1 TO SKILL-COUNTER
+              WHEN 'NAME    '
+                 MOVE FULNAM OF IOAREA-WALK-NAME TO CURRENT-FULNAM
+                 MOVE CURRENT-SKCLASS TO UNL-SKCLASS
+                 MOVE CURRENT-FULNAM TO UNL-FULNAM
+                 MOVE NAME-DATA OF IOAREA-WALK-NAME TO UNL-DETAIL-DATA
+                 ADD 1 TO NAME-COUNTER
+              WHEN 'EDUC    '
+                 MOVE CURRENT-SKCLASS TO UNL-SKCLASS
+                 MOVE CURRENT-FULNAM TO UNL-FULNAM
+                 MOVE EDUID OF IOAREA-WALK-EDUC TO UNL-DETAIL-KEY
+                 MOVE EDUC-DATA OF IOAREA-WALK-EDUC TO UNL-DETAIL-DATA
+                 ADD 1 TO EDUC-COUNTER
+              WHEN 'EXPR    '
+                 MOVE CURRENT-SKCLASS TO UNL-SKCLASS
+                 MOVE CURRENT-FULNAM TO UNL-FULNAM
+                 MOVE CLASSIF OF IOAREA-WALK-EXPR TO UNL-DETAIL-KEY
+                 MOVE EXPR-DATA OF IOAREA-WALK-EXPR TO UNL-DETAIL-DATA
+                 ADD 1 TO EXPR-COUNTER
+              WHEN OTHER
+                 DISPLAY '=> UNKNOWN SEGMENT TYPE ENCOUNTERED = '
+                         SEGMENT-NAME OF SKILL-PCB
+           END-EVALUATE.
+      *
+           WRITE UNLOAD-RECORD.
+      *
+       FLATTEN-SEGMENT-END.
+           EXIT.
